@@ -18,7 +18,16 @@
        file-control.
        select input-file assign to dynamic in-fname 
            organization is line sequential.
-       select out-file assign to dynamic out-fname               
+       select out-file assign to dynamic out-fname
+           organization is line sequential.
+       select parm-file assign to dynamic parm-fname
+           organization is line sequential
+           file status is parm-file-status.
+       select exceptions-file assign to dynamic exc-fname
+           organization is line sequential.
+       select csv-file assign to dynamic csv-fname
+           organization is line sequential.
+       select driver-file assign to dynamic driver-fname
            organization is line sequential.
 
      data division.
@@ -28,17 +37,58 @@
            01 sample-input pic x(80).
        fd out-file.
            01 out-line pic x(80).
-        
+       fd parm-file.
+           01 parm-fd-line pic x(60).
+       fd exceptions-file.
+           01 exc-out-line pic x(80).
+       fd csv-file.
+           01 csv-out-line pic x(60).
+       fd driver-file.
+           01 driver-fd-line pic x(60).
+
        *> declare all variables/types
        working-storage section.
        77 in-fname   pic x(30).
        77 out-fname  pic x(30).
-       77 num-count picture s9999 usage is computational.
+       77 parm-string pic x(80).
+       77 parm-fname pic x(30).
+       77 driver-fname pic x(30).
+       77 feof-drv  pic 9 value 1.
+       *> INTERAC = interactive ACCEPTs, PARMFIL = single PARM-file
+       *> pair, DRIVER = loop over several pairs from a driver file
+       77 run-mode pic x(7) value 'INTERAC'.
+       77 parm-ok pic x value 'Y'.
+       77 parm-file-status pic x(2) value '00'.
+       77 exc-fname  pic x(40).
+       77 csv-fname  pic x(40).
+       77 skipped-count picture s9(9) usage is computational value zero.
+       77 run-date picture x(8) value spaces.
+
+       *> shared "parameters" for write-csv-record, mirroring how
+       *> compute-percentile takes its input in pct-target
+       77 csv-name       pic x(20).
+       77 csv-value       picture s9(14)v9(14) usage is computational-3.
+       77 csv-value-disp  picture -(14)9.9(4).
+
+       *> deciles for the histogram/frequency-distribution section
+       77 hist-min    picture s9(14)v9(14) usage is computational-3.
+       77 hist-max    picture s9(14)v9(14) usage is computational-3.
+       77 hist-width  picture s9(14)v9(14) usage is computational-3.
+       77 hist-bucket picture s9(4) usage is computational.
+       01 histogram-area.
+          02 hist-bucket-count picture s9(9) usage is computational
+                                occurs 10 times.
+       77 num-count picture s9(9) usage is computational.
+       77 max-num-count picture s9(9) usage is computational value 50000.
+       77 truncated pic x value 'N'.
+       77 cat-truncated pic x value 'N'.
+       77 empty-run pic x value 'N'.
+       77 weight-seen pic x value 'N'.
        77 feof    pic 9 value 1.
-       77 i       picture s9999 usage is computational.
-       77 j       picture s9999 usage is computational.
-       77 aa      picture s9999 usage is computational.
-       77 bb      picture s9999 usage is computational.
+       77 i       picture s9(9) usage is computational.
+       77 j       picture s9(9) usage is computational.
+       77 aa      picture s9(9) usage is computational.
+       77 bb      picture s9(9) usage is computational.
        77 temp               picture s9(14)v9(14) usage is computational-3.
        77 numbers-sum        picture s9(14)v9(14) usage is computational-3 value zero.
        77 standardDeviation  picture s9(14)v9(14) usage is computational-3 value zero.
@@ -47,15 +97,85 @@
        77 quadratic-mean     picture s9(14)v9(14) usage is computational-3 value 1.
        77 harmMean           picture s9(14)v9(14) usage is computational-3 value zero.
        77 median             picture s9(14)v9(14) usage is computational-3 value zero.
-
+       77 weight-value     picture s9(5)v9(2) usage is computational-3.
+       77 weighted-sum        picture s9(14)v9(14) usage is computational-3 value zero.
+       77 weight-total        picture s9(14)v9(14) usage is computational-3 value zero.
+       77 weighted-mean       picture s9(14)v9(14) usage is computational-3 value zero.
+       77 weighted-variance   picture s9(14)v9(14) usage is computational-3 value zero.
+       77 cat-count           picture s9(4) usage is computational value zero.
+       77 cat-found        pic x value 'N'.
+       77 min-value           picture s9(14)v9(14) usage is computational-3 value zero.
+       77 max-value           picture s9(14)v9(14) usage is computational-3 value zero.
+       77 range-value         picture s9(14)v9(14) usage is computational-3 value zero.
+       77 q1-value            picture s9(14)v9(14) usage is computational-3 value zero.
+       77 q3-value            picture s9(14)v9(14) usage is computational-3 value zero.
+       77 p90-value           picture s9(14)v9(14) usage is computational-3 value zero.
+       77 p95-value           picture s9(14)v9(14) usage is computational-3 value zero.
+
+       *> shared "parameters" for compute-percentile - it is called once
+       *> per percentile the same way variance-loop/quadric-loop are
+       *> called once per num-array entry
+       77 pct-target          picture s9(3) usage is computational.
+       77 pct-span            picture s9(9) usage is computational.
+       77 pct-numerator       picture s9(14) usage is computational.
+       77 pct-position        picture s9(9)v9(9) usage is computational-3.
+       77 pct-lower-idx       picture s9(9) usage is computational.
+       77 pct-fraction        picture s9(9)v9(9) usage is computational-3.
+       77 pct-result          picture s9(14)v9(14) usage is computational-3.
+
+       *> sized to max-num-count and grown only as far as num-count needs,
+       *> so a large month-end extract is not silently truncated at 1000
        01 array-area.
-          02 num-array         picture s9(14)v9(14) usage is computational-3 occurs 1000 times.
+          02 num-array         picture s9(14)v9(14) usage is computational-3
+                                occurs 1 to 50000 times depending on num-count.
+
+       *> per-record weight, aligned 1-for-1 with num-array by index so
+       *> weighted-variance-loop can re-pair a value with its own
+       *> weight - kept only until statsCalc runs weighted-variance-loop,
+       *> which must happen before bubblesort reorders num-array
+       01 weight-array-area.
+          02 weight-array      picture s9(5)v9(2) usage is computational-3
+                                occurs 1 to 50000 times depending on num-count.
+
+       *> per-category running subtotals (weight/category code carved
+       *> out of in-card's filler) - a small linear-search table since
+       *> the set of category codes in a feed isn't known in advance
+       01 category-table.
+          02 category-entry occurs 20 times indexed by cat-idx.
+             03 cat-code       picture x(4).
+             03 cat-sum        picture s9(14)v9(14) usage is computational-3.
+             03 cat-wsum       picture s9(14)v9(4) usage is computational-3.
+             03 cat-cnt        picture s9(9) usage is computational.
+
        01 in-card.
           02 in-x              picture s9(14)v9(4).
-          02 filler            picture x(62).
+          02 in-weight         picture s9(5)v9(2).
+          02 in-category       picture x(4).
+          02 filler            picture x(51).
+
+       *> layout of a small parameter file used to drive statsnew from
+       *> batch (JCL PARM / cron) instead of the interactive ACCEPTs
+       01 parm-record.
+          02 parm-in-fname     picture x(30).
+          02 parm-out-fname    picture x(30).
+
+       *> layout of a driver file listing several in/out pairs to run
+       *> in one submission instead of one file per interactive session
+       01 driver-record.
+          02 drv-in-fname      picture x(30).
+          02 drv-out-fname     picture x(30).
 
        01 under-line.
           02 filler            picture x(40) value '-----------------------------------'.
+       01 truncation-line.
+          02 filler            picture x(80) value
+             '*** WARNING: input file exceeded 50000 records - run was truncated ***'.
+       01 cat-truncation-line.
+          02 filler            picture x(80) value
+             '*** WARNING: more than 20 category codes - extra categories were dropped ***'.
+       01 empty-run-line.
+          02 filler            picture x(80) value
+             '*** WARNING: no valid records found in the input file - no stats to report ***'.
        01 title-line.
           02 filler            picture x(21) value '          Data Values'.
        01 data-line.
@@ -82,88 +202,352 @@
        01 median-line.
           02 filler            picture x(30) value ' Median             = '.
           02 out-median        picture -(14)9.9(4).
+       01 min-line.
+          02 filler            picture x(30) value ' Minimum            = '.
+          02 out-min           picture -(14)9.9(4).
+       01 max-line.
+          02 filler            picture x(30) value ' Maximum            = '.
+          02 out-max           picture -(14)9.9(4).
+       01 range-line.
+          02 filler            picture x(30) value ' Range              = '.
+          02 out-range         picture -(14)9.9(4).
+       01 q1-line.
+          02 filler            picture x(30) value ' 1st Quartile (Q1)  = '.
+          02 out-q1            picture -(14)9.9(4).
+       01 q3-line.
+          02 filler            picture x(30) value ' 3rd Quartile (Q3)  = '.
+          02 out-q3            picture -(14)9.9(4).
+       01 p90-line.
+          02 filler            picture x(30) value ' 90th Percentile    = '.
+          02 out-p90           picture -(14)9.9(4).
+       01 p95-line.
+          02 filler            picture x(30) value ' 95th Percentile    = '.
+          02 out-p95           picture -(14)9.9(4).
+
+       01 histogram-title-line.
+          02 filler            picture x(40) value '     Frequency Distribution (deciles)'.
+       01 histogram-line.
+          02 filler            picture x(2) value spaces.
+          02 out-hist-lo       picture -(14)9.9(4).
+          02 filler            picture x(4) value ' to '.
+          02 out-hist-hi       picture -(14)9.9(4).
+          02 filler            picture x(3) value ' : '.
+          02 out-hist-count    picture zzzzz9.
+          02 filler            picture x(2) value spaces.
+          02 out-hist-bar      picture x(50).
+
+       01 weightedMean-line.
+          02 filler            picture x(30) value ' Weighted Mean      = '.
+          02 out-weightedMean  picture -(14)9.9(4).
+       01 weightedVariance-line.
+          02 filler            picture x(30) value ' Weighted Variance  = '.
+          02 out-weightedVariance picture -(14)9.9(4).
+
+       01 category-title-line.
+          02 filler            picture x(40) value '     Per-Category Subtotals'.
+       01 category-line.
+          02 filler            picture x(2) value spaces.
+          02 out-cat-code      picture x(4).
+          02 filler            picture x(3) value ' : '.
+          02 out-cat-cnt       picture zzzzz9.
+          02 filler            picture x(10) value ' records, '.
+          02 out-cat-mean      picture -(14)9.9(4).
+          02 filler            picture x(11) value ' avg, wt = '.
+          02 out-cat-wsum      picture -(11)9.9(2).
+
+       *> trailer written into out-file at the end of the run so the
+       *> source file, run date, and record counts travel with the
+       *> report instead of only being DISPLAYed to the terminal
+       01 trailer-title-line.
+          02 filler            picture x(40) value '     Run Summary'.
+       01 trailer-source-line.
+          02 filler            picture x(30) value ' Source Input File  = '.
+          02 out-trailer-fname picture x(30).
+       01 trailer-date-line.
+          02 filler            picture x(30) value ' Run Date (YYYYMMDD)= '.
+          02 out-trailer-date  picture x(8).
+       01 trailer-read-line.
+          02 filler            picture x(30) value ' Records Read       = '.
+          02 out-trailer-read  picture zzzzzzzz9.
+       01 trailer-skipped-line.
+          02 filler            picture x(30) value ' Records Skipped    = '.
+          02 out-trailer-skipped picture zzzzzzzz9.
+       01 trailer-truncated-line.
+          02 filler            picture x(30) value ' Records Truncated  = '.
+          02 out-trailer-truncated picture x(3).
 
     *> MAIN entry to the program
     procedure division.
-       
-       *> print welcome message and prompt user for input and output filenames
+
+       *> print welcome message and get the filename(s) - either a
+       *> single in/out pair (interactive or PARM) or a driver file
+       *> listing several pairs to run in one submission
        perform introduction.
-       
-       *> open input file to read and open output file to write new data in it
-       open input input-file, output out-file.
 
-       write out-line from under-line after advancing 1 lines.
-       write out-line from title-line after advancing 1 lines.
-       write out-line from under-line after advancing 1 lines.
+       if parm-ok = 'N'
+           display 'ABORTING: no in/out filenames available to run with'
+       else
+           evaluate run-mode
+               when 'DRIVER'
+                   perform process-driver-file
+               when other
+                   perform process-one-pair
+           end-evaluate
+       end-if.
+
+       stop run.
 
        body section.
 
-       *> perform statistic calculations 
-       perform statsCalc.
-       
-       *> Print calculated data to output file 
-       perform prints.
-
-       *> print goodbye message to the user (to the terminal)
-       display '-----------------------------------------'
-       display '           DONE - THANK YOU!'
-       display '   Please see your results in ' out-fname
-       display '-----------------------------------------'
-       display ' '
-
-       *> close files
-       close input-file, out-file.
-    
-       stop run.
-       
+       *> Paragraph to run statsCalc/prints/write-csv-extract once for
+       *> the current in-fname/out-fname pair
+       process-one-pair.
+
+           *> bad records (blank, non-numeric, or zero) get routed here
+           *> instead of corrupting the running sum
+           move spaces to exc-fname
+           string function trim(in-fname) delimited by size
+                 '.EXC' delimited by size
+              into exc-fname
+
+           *> plain comma-delimited copy of the report, for spreadsheets
+           move spaces to csv-fname
+           string function trim(out-fname) delimited by size
+                 '.CSV' delimited by size
+              into csv-fname
+
+           *> open input file to read and open output file to write new data in it
+           open input input-file, output out-file, exceptions-file, csv-file
+
+           write out-line from under-line after advancing 1 lines
+           write out-line from title-line after advancing 1 lines
+           write out-line from under-line after advancing 1 lines
+
+           *> perform statistic calculations
+           perform statsCalc
+
+           *> Print calculated data to output file
+           perform prints
+
+           *> and again as a plain name,value CSV extract
+           perform write-csv-extract
+
+           *> run-summary trailer - source file, run date, and record
+           *> counts, so a batch run's provenance travels with the report
+           *> instead of only being DISPLAYed to the terminal
+           accept run-date from date yyyymmdd
+           move in-fname to out-trailer-fname
+           move run-date to out-trailer-date
+           move num-count to out-trailer-read
+           move skipped-count to out-trailer-skipped
+           if truncated = 'Y'
+               move 'YES' to out-trailer-truncated
+           else
+               move 'NO' to out-trailer-truncated
+           end-if
+           write out-line from under-line after advancing 1 line
+           write out-line from trailer-title-line after advancing 1 line
+           write out-line from trailer-source-line after advancing 1 line
+           write out-line from trailer-date-line after advancing 1 line
+           write out-line from trailer-read-line after advancing 1 line
+           write out-line from trailer-skipped-line after advancing 1 line
+           write out-line from trailer-truncated-line after advancing 1 line
+
+           *> close files
+           close input-file, out-file, exceptions-file, csv-file
+
+           *> print goodbye message to the user (to the terminal)
+           display '-----------------------------------------'
+           display '           DONE - THANK YOU!'
+           display '   Please see your results in ' out-fname
+           display '-----------------------------------------'
+           display ' '.
+
+       *> Paragraph to loop process-one-pair over every in/out pair
+       *> listed in a driver file, for several extracts in one submission
+       process-driver-file.
+           open input driver-file.
+           perform until feof-drv = 0
+               read driver-file into driver-record
+                   at end move 0 to feof-drv
+               end-read
+               if feof-drv not = 0
+                   move drv-in-fname to in-fname
+                   move drv-out-fname to out-fname
+                   perform reset-run-state
+                   perform process-one-pair
+               end-if
+           end-perform.
+           close driver-file.
+
+       *> Paragraph to clear the per-run accumulators before each pair
+       *> in a driver-file submission, so one run's totals cannot leak
+       *> into the next
+       reset-run-state.
+           move zero to num-count
+           move 1 to feof
+           move zero to numbers-sum
+           move zero to standardDeviation
+           move zero to mean
+           move zero to variance
+           move 1 to quadratic-mean
+           move zero to harmMean
+           move zero to median
+           move zero to min-value
+           move zero to max-value
+           move zero to range-value
+           move zero to q1-value
+           move zero to q3-value
+           move zero to p90-value
+           move zero to p95-value
+           move 'N' to truncated
+           move 'N' to cat-truncated
+           move 'N' to empty-run
+           move 'N' to weight-seen
+           move zero to skipped-count
+           move zero to weighted-sum
+           move zero to weight-total
+           move zero to weighted-mean
+           move zero to weighted-variance
+           move zero to cat-count
+           move zero to hist-min
+           move zero to hist-max
+           move zero to hist-width
+           perform varying i from 1 by 1 until i > 10
+               move zero to hist-bucket-count(i)
+           end-perform.
+           perform varying i from 1 by 1 until i > 20
+               move spaces to cat-code(i)
+               move zero to cat-sum(i), cat-wsum(i), cat-cnt(i)
+           end-perform.
+
        *> Paragraph to calculate statistics
        statsCalc.
 
-           *> Read numbers from the file and calculate mean
-           perform getFile-loop varying num-count from 1 by 1 
-               until num-count is greater than 1000 or feof = 0.
-            
-           compute num-count = num-count - 2.
-           compute mean = numbers-sum / num-count.
-           
-           *> calculate Variance by calling variance-loop
-           perform variance-loop varying i from 1 by 1 
-               until i is greater than num-count
-        
-           compute variance = variance / ( num-count ).
-           *> compute/ calculate Standard Deviation
-           compute standardDeviation = variance ** 0.5.
-
-           *> calculate Quadratic Mean
-           perform quadric-loop varying i from 1 by 1 
-               until i is greater than num-count.
-
-           compute quadratic-mean = quadratic-mean / num-count.
-           compute quadratic-mean = quadratic-mean ** 0.5.
-
-           *> calculate Harmonic Mean
-           perform harmonic-loop varying i from 1 by 1 
-               until i is greater than num-count.
-           
-           compute harmMean = num-count / harmMean.
-
-           perform bubblesort.
-           perform median-loop.
+           *> Read numbers from the file and calculate mean. num-count
+           *> is incremented only when a record is actually stored, so
+           *> a run stops on real end-of-file rather than an arbitrary
+           *> array ceiling.
+           perform getFile-loop until feof = 0.
+
+           *> every record could have failed validation (blank input,
+           *> all zeros) - skip the calculations rather than divide by
+           *> a zero num-count
+           if num-count = 0
+               display 'WARNING: no valid records found in ' in-fname
+               move 'Y' to empty-run
+           else
+               compute mean = numbers-sum / num-count
+
+               *> calculate Variance by calling variance-loop
+               perform variance-loop varying i from 1 by 1
+                   until i is greater than num-count
+
+               compute variance = variance / ( num-count )
+               *> compute/ calculate Standard Deviation
+               compute standardDeviation = variance ** 0.5
+
+               *> calculate Quadratic Mean
+               perform quadric-loop varying i from 1 by 1
+                   until i is greater than num-count
+
+               compute quadratic-mean = quadratic-mean / num-count
+               compute quadratic-mean = quadratic-mean ** 0.5
+
+               *> calculate Harmonic Mean
+               perform harmonic-loop varying i from 1 by 1
+                   until i is greater than num-count
+
+               compute harmMean = num-count / harmMean
+
+               *> weighted mean/variance must run before bubblesort -
+               *> bubblesort only reorders num-array, so weight-array
+               *> would no longer line up with it by index afterward
+               if weight-seen = 'Y'
+                   compute weighted-mean = weighted-sum / weight-total
+                   perform weighted-variance-loop varying i from 1 by 1
+                       until i is greater than num-count
+                   compute weighted-variance = weighted-variance / weight-total
+               end-if
+
+               perform bubblesort
+
+               *> bubblesort has already ordered num-array, so the min and
+               *> max are just the first and last occupied entries
+               move num-array(1) to min-value
+               move num-array(num-count) to max-value
+               compute range-value = max-value - min-value
+
+               perform median-loop
+
+               *> quartiles/percentiles off the same sort bubblesort
+               *> already did for the median
+               move 25 to pct-target
+               perform compute-percentile
+               move pct-result to q1-value
+
+               move 75 to pct-target
+               perform compute-percentile
+               move pct-result to q3-value
+
+               move 90 to pct-target
+               perform compute-percentile
+               move pct-result to p90-value
+
+               move 95 to pct-target
+               perform compute-percentile
+               move pct-result to p95-value
+
+               perform histogram-loop
+           end-if.
 
 
 *>>>>>> Loops
        *>>  getFile loop to read the file and compute mean.
        getFile-loop.
-           read input-file into in-card 
+           read input-file into in-card
                at end move 0 to feof.
 
            if feof is not equal to zero
-               move in-x to num-array( num-count ), out-x
-
-               write out-line from data-line after advancing 1 line
-
-               compute numbers-sum = numbers-sum + num-array( num-count )
-
+               if in-x is not numeric or in-x = zero
+                   *> blank/garbage card or a zero value - a zero would
+                   *> blow up harmonic-loop's 1/num-array(i), so route it
+                   *> to the exceptions file instead of the running sum
+                   add 1 to skipped-count
+                   write exc-out-line from in-card after advancing 1 line
+               else
+                   if num-count < max-num-count
+                       add 1 to num-count
+                       move in-x to num-array( num-count ), out-x
+
+                       write out-line from data-line after advancing 1 line
+
+                       compute numbers-sum = numbers-sum + num-array( num-count )
+
+                       *> weight defaults to 1 (an equally-weighted
+                       *> record) when the weight field is unusable - a
+                       *> negative weight is just as unusable as a
+                       *> non-numeric or zero one, so it gets the same
+                       *> default rather than corrupting weighted-sum
+                       if in-weight is numeric and in-weight > zero
+                           move in-weight to weight-value
+                           move 'Y' to weight-seen
+                       else
+                           move 1 to weight-value
+                       end-if
+                       move weight-value to weight-array( num-count )
+                       compute weighted-sum = weighted-sum +
+                           ( num-array( num-count ) * weight-value )
+                       add weight-value to weight-total
+
+                       perform accumulate-category
+                   else
+                       *> table is full but the input file still has data -
+                       *> stop reading and flag the run as truncated
+                       move 'Y' to truncated
+                       move 0 to feof
+                   end-if
+               end-if
            end-if.
 
        *>>  variance loop to compute variance.
@@ -179,14 +563,110 @@
        harmonic-loop.
            compute harmMean = harmMean + ( 1 / num-array( i )).
 
+       *>>  weighted variance loop - pairs each value with its own
+       *>>  weight via weight-array(i), same index as num-array(i)
+       weighted-variance-loop.
+           compute temp = num-array( i ) - weighted-mean.
+           compute temp = temp * temp.
+           compute weighted-variance = weighted-variance + ( temp * weight-array( i )).
+
+       *>>  accumulates the current record's value/weight into its
+       *>>  category subtotal (in-category), growing category-table on
+       *>>  first sight of a new code, same linear-search style used
+       *>>  for a small lookup table with no natural sort key
+       accumulate-category.
+           move 'N' to cat-found.
+           if in-category not = spaces
+               perform varying cat-idx from 1 by 1 until cat-idx > cat-count
+                   if cat-code( cat-idx ) = in-category
+                       move 'Y' to cat-found
+                       exit perform
+                   end-if
+               end-perform
+               if cat-found = 'N' and cat-count < 20
+                   add 1 to cat-count
+                   move cat-count to cat-idx
+                   move in-category to cat-code( cat-idx )
+                   move zero to cat-sum( cat-idx ), cat-wsum( cat-idx ), cat-cnt( cat-idx )
+                   move 'Y' to cat-found
+               end-if
+               if cat-found = 'N' and cat-count = 20
+                   *> table is full and this is a code we haven't seen -
+                   *> flag the run rather than silently dropping the
+                   *> record's value/weight from every category subtotal
+                   move 'Y' to cat-truncated
+               end-if
+               if cat-found = 'Y'
+                   add num-array( num-count ) to cat-sum( cat-idx )
+                   add weight-value to cat-wsum( cat-idx )
+                   add 1 to cat-cnt( cat-idx )
+               end-if
+           end-if.
+
        median-loop.
-           divide num-count by 2 giving median remainder temp.
-           if temp = 0 then
-               compute median = ( num-array( num-count / 2 ) + num-array(( num-count / 2) + 1 ) ) / 2
+           if num-count = 1
+               move num-array( 1 ) to median
+           else
+               divide num-count by 2 giving aa remainder bb
+               if bb = 0
+                   compute median = ( num-array( aa ) + num-array( aa + 1 ) ) / 2
+               else
+                   compute median = num-array( aa + 1 )
+               end-if
+           end-if.
+
+       *> Linear-interpolation percentile off the sorted num-array.
+       *> Takes pct-target (e.g. 25 for Q1, 90 for P90) as input and
+       *> returns pct-result - the same shared-working-storage "call"
+       *> style as variance-loop/quadric-loop.
+       compute-percentile.
+           *> broken into separate COMPUTE statements - combining the
+           *> subtraction and multiplication in one expression trips a
+           *> GnuCOBOL -std=ibm intermediate-result bug that silently
+           *> truncates a decimal COMPUTE target to zero
+           compute pct-span = num-count - 1.
+           compute pct-numerator = pct-target * pct-span.
+           compute pct-position = pct-numerator / 100 + 1.
+           compute pct-lower-idx = pct-position.
+           compute pct-fraction = pct-position - pct-lower-idx.
+
+           if pct-lower-idx >= num-count
+               move num-array( num-count ) to pct-result
            else
-               compute median = num-array( num-count / 2 )
+               compute pct-result = num-array( pct-lower-idx ) +
+                   ( pct-fraction * ( num-array( pct-lower-idx + 1 ) - num-array( pct-lower-idx )))
+           end-if.
+
+       *> Buckets the sorted num-array into 10 equal-width deciles so
+       *> the report shows the shape of the batch, not just six summary
+       *> numbers.
+       histogram-loop.
+           move num-array(1) to hist-min.
+           move num-array(num-count) to hist-max.
+           compute hist-width = hist-max - hist-min.
+           compute hist-width = hist-width / 10.
+           if hist-width = 0
+               move 1 to hist-width
            end-if.
 
+           perform varying i from 1 by 1 until i > 10
+               move 0 to hist-bucket-count(i)
+           end-perform.
+
+           perform varying i from 1 by 1 until i > num-count
+               compute temp = num-array(i) - hist-min
+               compute temp = temp / hist-width
+               add 1 to temp
+               move temp to hist-bucket
+               if hist-bucket > 10
+                   move 10 to hist-bucket
+               end-if
+               if hist-bucket < 1
+                   move 1 to hist-bucket
+               end-if
+               add 1 to hist-bucket-count(hist-bucket)
+           end-perform.
+
 *> Bubble sort algorithm
 *> by Michael Wirth (citation at the end)
        bubblesort.
@@ -202,7 +682,9 @@
               end-perform
            end-perform.
 
-       *> Paragraph to print introduction message and prompt user for input and output filenames
+       *> Paragraph to print introduction message and get the input/output
+       *> filenames, either from a batch PARM (unattended runs) or, if
+       *> no PARM was supplied, by prompting the user interactively.
        introduction.
            display ' '.
            display '------------------------------------'.
@@ -211,31 +693,251 @@
            display '------------------------------------'.
            display ' '.
 
-           *> get user input for the input/output file names
-           display 'NOTE: Please include extension in filenames (example: input.txt)'
-           display ' '
-           display "Enter input filename: ".
-           accept in-fname.
+           *> a JCL PARM (or, on GnuCOBOL, the command-line argument)
+           *> names a small parameter file holding the in/out filenames
+           *> so cron/the scheduler can drive statsnew unattended
+           accept parm-string from command-line.
+
+           if parm-string is equal to spaces
+               *> no PARM supplied - fall back to the interactive prompts
+               move 'INTERAC' to run-mode
+               display 'NOTE: Please include extension in filenames (example: input.txt)'
+               display ' '
+               display "Enter input filename: "
+               accept in-fname
+
+               display "Enter output filename: "
+               accept out-fname
+           else
+               if parm-string(1:7) = 'DRIVER:'
+                   *> PARM names a driver file listing several in/out
+                   *> pairs - run statsCalc/prints once per pair
+                   move 'DRIVER' to run-mode
+                   move parm-string(8:30) to driver-fname
+                   display 'BATCH MODE - reading pairs from driver file ' driver-fname
+               else
+                   move 'PARMFIL' to run-mode
+                   move parm-string(1:30) to parm-fname
+                   display 'BATCH MODE - reading filenames from PARM file ' parm-fname
+                   perform read-parm-file
+               end-if
+           end-if.
+
+       *> Paragraph to load in-fname/out-fname from the PARM file named
+       *> on the command line, for unattended/batch submissions
+       read-parm-file.
+           open input parm-file.
+           if parm-file-status not = '00'
+               display 'ERROR: PARM file ' parm-fname ' could not be opened, status ' parm-file-status
+               move 'N' to parm-ok
+           else
+               read parm-file into parm-record
+                   at end
+                       display 'ERROR: PARM file ' parm-fname ' is empty'
+                       move 'N' to parm-ok
+               end-read
+               close parm-file
+           end-if.
+           if parm-ok = 'Y'
+               move parm-in-fname to in-fname
+               move parm-out-fname to out-fname
+           end-if.
 
-           display "Enter output filename: ".
-           accept out-fname.
-           
        prints.
 
-           write out-line from under-line after advancing 1 line.
-           move mean to out-mean.
-           move standardDeviation to out-standardDeviation.
-           move variance to out-variance.
-           move quadratic-mean to out-quadratic-mean.
-           move harmMean to out-harmonicMean.
-           move median to out-median.
-
-           write out-line from mean-line after advancing 1 line.
-           write out-line from staddev-line after advancing 1 line.
-           write out-line from variance-line after advancing 1 line.
-           write out-line from quadratic-line after advancing 1 line.
-           write out-line from harmonicMean-line after advancing 1 line.
-           write out-line from median-line after advancing 1 line.
+           if truncated = 'Y'
+               write out-line from truncation-line after advancing 1 line
+           end-if.
+
+           if cat-truncated = 'Y'
+               write out-line from cat-truncation-line after advancing 1 line
+           end-if.
+
+           if empty-run = 'Y'
+               write out-line from empty-run-line after advancing 1 line
+           else
+               write out-line from under-line after advancing 1 line
+               move mean to out-mean
+               move standardDeviation to out-standardDeviation
+               move variance to out-variance
+               move quadratic-mean to out-quadratic-mean
+               move harmMean to out-harmonicMean
+               move median to out-median
+               move min-value to out-min
+               move max-value to out-max
+               move range-value to out-range
+               move q1-value to out-q1
+               move q3-value to out-q3
+               move p90-value to out-p90
+               move p95-value to out-p95
+
+               write out-line from mean-line after advancing 1 line
+               write out-line from staddev-line after advancing 1 line
+               write out-line from variance-line after advancing 1 line
+               write out-line from quadratic-line after advancing 1 line
+               write out-line from harmonicMean-line after advancing 1 line
+               write out-line from median-line after advancing 1 line
+               write out-line from min-line after advancing 1 line
+               write out-line from max-line after advancing 1 line
+               write out-line from range-line after advancing 1 line
+               write out-line from q1-line after advancing 1 line
+               write out-line from q3-line after advancing 1 line
+               write out-line from p90-line after advancing 1 line
+               write out-line from p95-line after advancing 1 line
+
+               write out-line from under-line after advancing 1 line
+               write out-line from histogram-title-line after advancing 1 line
+               perform varying i from 1 by 1 until i > 10
+                   *> i - 1 is computed on its own line - combining a
+                   *> subtraction and multiplication in one COMPUTE into a
+                   *> decimal target trips a GnuCOBOL -std=ibm bug (see
+                   *> compute-percentile)
+                   compute aa = i - 1
+                   compute temp = aa * hist-width
+                   compute out-hist-lo = hist-min + temp
+                   compute temp = i * hist-width
+                   compute out-hist-hi = hist-min + temp
+                   move hist-bucket-count(i) to out-hist-count
+                   move spaces to out-hist-bar
+                   perform varying j from 1 by 1
+                       until j > hist-bucket-count(i) or j > 50
+                       move '*' to out-hist-bar(j:1)
+                   end-perform
+                   write out-line from histogram-line after advancing 1 line
+               end-perform
+
+               if weight-seen = 'Y'
+                   write out-line from under-line after advancing 1 line
+                   move weighted-mean to out-weightedMean
+                   move weighted-variance to out-weightedVariance
+                   write out-line from weightedMean-line after advancing 1 line
+                   write out-line from weightedVariance-line after advancing 1 line
+               end-if
+
+               if cat-count > 0
+                   write out-line from under-line after advancing 1 line
+                   write out-line from category-title-line after advancing 1 line
+                   perform varying i from 1 by 1 until i > cat-count
+                       move cat-code(i) to out-cat-code
+                       move cat-cnt(i) to out-cat-cnt
+                       move cat-wsum(i) to out-cat-wsum
+                       compute out-cat-mean = cat-sum(i) / cat-cnt(i)
+                       write out-line from category-line after advancing 1 line
+                   end-perform
+               end-if
+           end-if.
+
+       *> Paragraph to write the plain comma-delimited copy of the
+       *> report (name,value per line) for spreadsheets and other jobs
+       write-csv-extract.
+           if empty-run = 'Y'
+               move 'EMPTY_RUN' to csv-name
+               move 1 to csv-value
+               perform write-csv-record
+           else
+               move 'MEAN' to csv-name
+               move mean to csv-value
+               perform write-csv-record
+
+               move 'STANDARD_DEVIATION' to csv-name
+               move standardDeviation to csv-value
+               perform write-csv-record
+
+               move 'VARIANCE' to csv-name
+               move variance to csv-value
+               perform write-csv-record
+
+               move 'QUADRATIC_MEAN' to csv-name
+               move quadratic-mean to csv-value
+               perform write-csv-record
+
+               move 'HARMONIC_MEAN' to csv-name
+               move harmMean to csv-value
+               perform write-csv-record
+
+               move 'MEDIAN' to csv-name
+               move median to csv-value
+               perform write-csv-record
+
+               move 'MINIMUM' to csv-name
+               move min-value to csv-value
+               perform write-csv-record
+
+               move 'MAXIMUM' to csv-name
+               move max-value to csv-value
+               perform write-csv-record
+
+               move 'RANGE' to csv-name
+               move range-value to csv-value
+               perform write-csv-record
+
+               move 'Q1' to csv-name
+               move q1-value to csv-value
+               perform write-csv-record
+
+               move 'Q3' to csv-name
+               move q3-value to csv-value
+               perform write-csv-record
+
+               move 'P90' to csv-name
+               move p90-value to csv-value
+               perform write-csv-record
+
+               move 'P95' to csv-name
+               move p95-value to csv-value
+               perform write-csv-record
+
+               *> weighted stats and per-category subtotals travel with
+               *> the CSV extract too, guarded the same way as the
+               *> printed report
+               if weight-seen = 'Y'
+                   move 'WEIGHTED_MEAN' to csv-name
+                   move weighted-mean to csv-value
+                   perform write-csv-record
+
+                   move 'WEIGHTED_VARIANCE' to csv-name
+                   move weighted-variance to csv-value
+                   perform write-csv-record
+               end-if
+
+               perform varying i from 1 by 1 until i > cat-count
+                   move spaces to csv-name
+                   string 'CATEGORY_' delimited by size
+                         function trim(cat-code(i)) delimited by size
+                         '_MEAN' delimited by size
+                      into csv-name
+                   compute csv-value = cat-sum(i) / cat-cnt(i)
+                   perform write-csv-record
+
+                   move spaces to csv-name
+                   string 'CATEGORY_' delimited by size
+                         function trim(cat-code(i)) delimited by size
+                         '_COUNT' delimited by size
+                      into csv-name
+                   move cat-cnt(i) to csv-value
+                   perform write-csv-record
+
+                   move spaces to csv-name
+                   string 'CATEGORY_' delimited by size
+                         function trim(cat-code(i)) delimited by size
+                         '_WEIGHT' delimited by size
+                      into csv-name
+                   move cat-wsum(i) to csv-value
+                   perform write-csv-record
+               end-perform
+           end-if.
+
+       *> writes one name,value row using the shared csv-name/csv-value
+       *> fields, the same shared-working-storage "call" style used by
+       *> compute-percentile
+       write-csv-record.
+           move csv-value to csv-value-disp.
+           move spaces to csv-out-line.
+           string function trim(csv-name) delimited by size
+                 ',' delimited by size
+                 function trim(csv-value-disp) delimited by size
+              into csv-out-line.
+           write csv-out-line.
 
 *> Lines 192 - 203 are inspired from Michael Wirth's bubble sort algorithm
 *> Citation: https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-a-bubblesort/
